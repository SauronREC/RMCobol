@@ -0,0 +1,130 @@
+000100******************************************************************
+000200*                                                                *
+000300*    SRC_EXP.CBL                                                *
+000400*                                                                *
+000500*    PROGRAM-ID.  SRC-AMP-EX                                    *
+000600*    AUTHOR.      R. SOTO MADERA                                *
+000700*    INSTALLATION. TERMINAL SERVICES - PLANTA 3                 *
+000800*    DATE-WRITTEN. 2026-08-09.                                  *
+000900*                                                                *
+001000*    NIGHTLY HR/PAYROLL EXPORT.  READS THE DAY'S KIOSK SIGN-IN   *
+001100*    LOG (SGNLOG) AND REFORMATS EACH RECORD INTO THE FIXED-      *
+001200*    WIDTH INTERFACE LAYOUT (HRINTFC) HR/PAYROLL PICKS UP FROM   *
+001300*    THEIR INTAKE DIRECTORY.                                     *
+001400*                                                                *
+001500*    MODIFICATION HISTORY.                                       *
+001600*    DATE-WRITTEN.  2026-08-09.                                  *
+001700*    2026-08-09  RSM  ORIGINAL.                                   *
+001750*    2026-08-09  RSM  RESTRICTED THE EXPORT TO TODAY'S SIGN-INS - *
+001760*                     IT WAS RE-SENDING THE WHOLE SGNLOG HISTORY  *
+001770*                     TO HR EVERY NIGHT.                          *
+001800*                                                                *
+001900******************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID. SRC-AMP-EX.
+002200 AUTHOR. R. SOTO MADERA.
+002300 INSTALLATION. TERMINAL SERVICES - PLANTA 3.
+002400 DATE-WRITTEN. 2026-08-09.
+002500 DATE-COMPILED.
+002600
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT SGN-LOG-FILE ASSIGN TO "SGNLOG"
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS DYNAMIC
+003300         RECORD KEY IS SGN-LOG-KEY
+003400         FILE STATUS IS FS-SGNLOG.
+003500
+003600     SELECT HR-EXPORT-FILE ASSIGN TO "HRINTFC"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS FS-HRINTFC.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  SGN-LOG-FILE
+004300     LABEL RECORDS ARE STANDARD.
+004400 COPY "SGNREC.CPY".
+004500
+004600 FD  HR-EXPORT-FILE
+004700     LABEL RECORDS ARE STANDARD.
+004800 COPY "HRXPRT.CPY".
+004900
+005000 WORKING-STORAGE SECTION.
+005100 01  FS-SGNLOG                       PIC X(02) VALUE "00".
+005200 01  FS-HRINTFC                      PIC X(02) VALUE "00".
+005300
+005400 01  SW-FIN-BITACORA                 PIC X(01) VALUE "N".
+005500     88  FIN-BITACORA                VALUE "S".
+005600
+005650 01  WS-FECHA-HOY                    PIC 9(08) VALUE ZERO.
+005700 01  CONTADOR-EXPORTADOS             PIC 9(05) COMP VALUE ZERO.
+005800
+005900 PROCEDURE DIVISION.
+006000******************************************************************
+006100*    0000-MAINLINE                                               *
+006200******************************************************************
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+006500     PERFORM 2000-PROCESAR-BITACORA THRU 2000-EXIT
+006600         UNTIL FIN-BITACORA.
+006700     PERFORM 9000-TERMINAR THRU 9000-EXIT.
+006800
+006900******************************************************************
+007000*    1000-INICIALIZAR                                             *
+007100******************************************************************
+007200 1000-INICIALIZAR.
+007210     OPEN INPUT SGN-LOG-FILE.
+007220     OPEN OUTPUT HR-EXPORT-FILE.
+007230     ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+007240     MOVE WS-FECHA-HOY TO SGN-LOG-FECHA.
+007250     MOVE ZERO TO SGN-LOG-HORA.
+007260     START SGN-LOG-FILE KEY IS NOT LESS THAN SGN-LOG-KEY
+007270         INVALID KEY
+007280             MOVE "S" TO SW-FIN-BITACORA
+007290     END-START.
+007500 1000-EXIT.
+007600     EXIT.
+007700
+007800******************************************************************
+007900*    2000-PROCESAR-BITACORA - UN REGISTRO DE SALIDA POR CADA      *
+008000*    INGRESO DEL DIA, EN EL FORMATO FIJO DE LA INTERFAZ DE HR     *
+008100******************************************************************
+008200 2000-PROCESAR-BITACORA.
+008300     READ SGN-LOG-FILE NEXT RECORD
+008400         AT END
+008500             MOVE "S" TO SW-FIN-BITACORA
+008600         NOT AT END
+008610             IF SGN-LOG-FECHA NOT = WS-FECHA-HOY
+008620                 MOVE "S" TO SW-FIN-BITACORA
+008630             ELSE
+008660                 PERFORM 2100-ESCRIBIR-REGISTRO-HR THRU 2100-EXIT
+008670                 ADD 1 TO CONTADOR-EXPORTADOS
+008680             END-IF
+008900     END-READ.
+009000 2000-EXIT.
+009100     EXIT.
+009200
+009300******************************************************************
+009400*    2100-ESCRIBIR-REGISTRO-HR                                    *
+009500******************************************************************
+009600 2100-ESCRIBIR-REGISTRO-HR.
+009700     MOVE SGN-LOG-FECHA TO HR-FECHA.
+009800     MOVE SGN-LOG-HORA TO HR-HORA.
+009900     MOVE SGN-LOG-NOMBRE TO HR-NOMBRE.
+010000     MOVE SGN-LOG-BADGE TO HR-BADGE.
+010100     MOVE SGN-LOG-DEPTO TO HR-DEPTO.
+010200     WRITE HR-REGISTRO-EXPORT.
+010300 2100-EXIT.
+010400     EXIT.
+010500
+010600******************************************************************
+010700*    9000-TERMINAR                                                *
+010800******************************************************************
+010900 9000-TERMINAR.
+011000     CLOSE SGN-LOG-FILE.
+011100     CLOSE HR-EXPORT-FILE.
+011200     STOP RUN.
+011300 9000-EXIT.
+011400     EXIT.
+011500 END PROGRAM SRC-AMP-EX.
