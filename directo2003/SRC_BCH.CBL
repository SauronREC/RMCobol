@@ -0,0 +1,344 @@
+000100******************************************************************
+000200*                                                                *
+000300*    SRC_BCH.CBL                                                *
+000400*                                                                *
+000500*    PROGRAM-ID.  SRC-AMP-BC                                    *
+000600*    AUTHOR.      R. SOTO MADERA                                *
+000700*    INSTALLATION. TERMINAL SERVICES - PLANTA 3                 *
+000800*    DATE-WRITTEN. 2026-08-09.                                  *
+000900*                                                                *
+001000*    BATCH SIGN-IN / HEADCOUNT RECONCILIATION DRIVER.  READS A   *
+001100*    TRANSACTION FILE OF NAMES AND BADGES (TRNFILE) AND RUNS     *
+001200*    EACH ONE THROUGH THE SAME EMPLOYEE MASTER VALIDATION AS     *
+001300*    THE INTERACTIVE KIOSK (SRC-AMP-VL), LOGS RECOGNIZED SIGN-   *
+001400*    INS TO SGNLOG, FLAGS SAME-DAY REPEATS TO SGNEXC, AND        *
+001500*    PRINTS A HEADCOUNT SUMMARY FOR THE SHIFT RECONCILIATION.    *
+001600*                                                                *
+001700*    MODIFICATION HISTORY.                                       *
+001800*    DATE-WRITTEN.  2026-08-09.                                  *
+001900*    2026-08-09  RSM  ORIGINAL.                                   *
+001950*    2026-08-09  RSM  RUN THE SAME BLANK/GARBAGE NAME-FORMAT      *
+001960*                     CHECK THE KIOSK USES BEFORE THE EMPLOYEE    *
+001970*                     MASTER LOOKUP, SO A BAD TRNFILE NAME IS     *
+001980*                     REJECTED THE SAME WAY IN BOTH PLACES.       *
+002000*                                                                *
+002100******************************************************************
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID. SRC-AMP-BC.
+002400 AUTHOR. R. SOTO MADERA.
+002500 INSTALLATION. TERMINAL SERVICES - PLANTA 3.
+002600 DATE-WRITTEN. 2026-08-09.
+002700 DATE-COMPILED.
+002800
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT TRANSACTION-FILE ASSIGN TO "TRNFILE"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS FS-TRNFILE.
+003500
+003600     SELECT SGN-LOG-FILE ASSIGN TO "SGNLOG"
+003700         ORGANIZATION IS INDEXED
+003800         ACCESS MODE IS DYNAMIC
+003900         RECORD KEY IS SGN-LOG-KEY
+004000         FILE STATUS IS FS-SGNLOG.
+004100
+004200     SELECT EXCEPTION-FILE ASSIGN TO "SGNEXC"
+004300         ORGANIZATION IS INDEXED
+004400         ACCESS MODE IS DYNAMIC
+004500         RECORD KEY IS EXC-CLAVE
+004600         FILE STATUS IS FS-SGNEXC.
+004700
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000 FD  TRANSACTION-FILE
+005100     LABEL RECORDS ARE STANDARD.
+005200 COPY "TRNREC.CPY".
+005300
+005400 FD  SGN-LOG-FILE
+005500     LABEL RECORDS ARE STANDARD.
+005600 COPY "SGNREC.CPY".
+005700
+005800 FD  EXCEPTION-FILE
+005900     LABEL RECORDS ARE STANDARD.
+006000 COPY "SGNEXC.CPY".
+006100
+006200 WORKING-STORAGE SECTION.
+006300 01  FS-TRNFILE                      PIC X(02) VALUE "00".
+006400 01  FS-SGNLOG                       PIC X(02) VALUE "00".
+006500 01  FS-SGNEXC                       PIC X(02) VALUE "00".
+006600
+006700 01  SW-FIN-TRANSACCIONES            PIC X(01) VALUE "N".
+006800     88  FIN-TRANSACCIONES           VALUE "S".
+006900
+007000 01  SW-DUPLICADO                    PIC X(01) VALUE "N".
+007100     88  ES-DUPLICADO                VALUE "S".
+007200
+007300 01  SW-FIN-BUSQUEDA-DUP             PIC X(01) VALUE "N".
+007400     88  FIN-BUSQUEDA-DUP            VALUE "S".
+007450
+007460 01  SW-NOMBRE-VALIDO                PIC X(01) VALUE "N".
+007470     88  NOMBRE-ES-VALIDO            VALUE "S".
+007480
+007490 01  IDX-VALIDACION                  PIC 9(02) COMP VALUE ZERO.
+007495 01  UN-CARACTER                     PIC X(01) VALUE SPACE.
+007497
+007498 01  SW-CLAVE-DUPLICADA              PIC X(01) VALUE "N".
+007499     88  CLAVE-DUPLICADA             VALUE "S".
+007500
+007600 01  NOMBRE                          PIC X(15) VALUE SPACES.
+007700 01  BADGE-NO                        PIC X(06) VALUE SPACES.
+007800 01  DEPTO-CD                        PIC X(04) VALUE SPACES.
+007900
+008000 01  WS-FECHA-HORA.
+008100     05  WS-FECHA                    PIC 9(08).
+008200     05  WS-HORA                     PIC 9(08).
+008300
+008400 01  WS-HORA-ANTERIOR                PIC 9(08) VALUE ZERO.
+008500
+008600 01  CONTADOR-PROCESADOS             PIC 9(05) COMP VALUE ZERO.
+008700 01  CONTADOR-RECHAZADOS             PIC 9(05) COMP VALUE ZERO.
+008800 01  CONTADOR-DUPLICADOS             PIC 9(05) COMP VALUE ZERO.
+008900
+009000 01  LINEA-RESUMEN.
+009100     05  FILLER                      PIC X(20) VALUE
+009200         "PROCESADOS  -".
+009300     05  LR-PROCESADOS               PIC ZZZZ9.
+009400     05  FILLER                      PIC X(05) VALUE SPACES.
+009500     05  FILLER                      PIC X(20) VALUE
+009600         "RECHAZADOS  -".
+009700     05  LR-RECHAZADOS               PIC ZZZZ9.
+009800     05  FILLER                      PIC X(05) VALUE SPACES.
+009900     05  FILLER                      PIC X(20) VALUE
+010000         "DUPLICADOS  -".
+010100     05  LR-DUPLICADOS               PIC ZZZZ9.
+010200
+010300 COPY "VALPARM.CPY".
+010400
+010500 PROCEDURE DIVISION.
+010600******************************************************************
+010700*    0000-MAINLINE                                               *
+010800******************************************************************
+010900 0000-MAINLINE.
+011000     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+011100     PERFORM 2000-PROCESAR-TRANSACCIONES THRU 2000-EXIT
+011200         UNTIL FIN-TRANSACCIONES.
+011300     PERFORM 8000-IMPRIMIR-RESUMEN THRU 8000-EXIT.
+011400     PERFORM 9000-TERMINAR THRU 9000-EXIT.
+011500
+011600******************************************************************
+011700*    1000-INICIALIZAR                                             *
+011800******************************************************************
+011900 1000-INICIALIZAR.
+012000     OPEN INPUT TRANSACTION-FILE.
+012100     OPEN I-O SGN-LOG-FILE.
+012200     IF FS-SGNLOG = "35"
+012300         OPEN OUTPUT SGN-LOG-FILE
+012400         CLOSE SGN-LOG-FILE
+012500         OPEN I-O SGN-LOG-FILE
+012600     END-IF.
+012700     OPEN I-O EXCEPTION-FILE.
+012800     IF FS-SGNEXC = "35"
+012900         OPEN OUTPUT EXCEPTION-FILE
+013000         CLOSE EXCEPTION-FILE
+013100         OPEN I-O EXCEPTION-FILE
+013200     END-IF.
+013300 1000-EXIT.
+013400     EXIT.
+013500
+013600******************************************************************
+013700*    2000-PROCESAR-TRANSACCIONES - LEE UNA TRANSACCION Y LA       *
+013800*    CORRE POR LA MISMA VALIDACION Y BITACORA QUE EL KIOSCO       *
+013900******************************************************************
+014000 2000-PROCESAR-TRANSACCIONES.
+014100     READ TRANSACTION-FILE
+014200         AT END
+014300             MOVE "S" TO SW-FIN-TRANSACCIONES
+014400         NOT AT END
+014500             MOVE TRN-NOMBRE TO NOMBRE
+014600             MOVE TRN-BADGE TO BADGE-NO
+014700             MOVE TRN-DEPTO TO DEPTO-CD
+014750             PERFORM 2050-VALIDAR-NOMBRE THRU 2050-EXIT
+014800             IF NOMBRE-ES-VALIDO
+014810                 PERFORM 2100-VALIDAR-EMPLEADO THRU 2100-EXIT
+014820             ELSE
+014830                 MOVE "N" TO PARM-VALIDADO
+014840             END-IF
+014900             IF PARM-ES-VALIDO
+015000                 PERFORM 2200-VERIFICAR-DUPLICADO THRU 2200-EXIT
+015100                 PERFORM 2300-GRABAR-BITACORA THRU 2300-EXIT
+015200                 ADD 1 TO CONTADOR-PROCESADOS
+015300             ELSE
+015400                 ADD 1 TO CONTADOR-RECHAZADOS
+015500             END-IF
+015600     END-READ.
+015700 2000-EXIT.
+015800     EXIT.
+015850
+015860******************************************************************
+015870*    2050-VALIDAR-NOMBRE - MISMA REVISION DE FORMATO (EN BLANCO   *
+015880*    O CON CARACTERES QUE NO SEAN LETRAS/ESPACIOS) QUE USA EL     *
+015890*    KIOSCO INTERACTIVO ANTES DE CONSULTAR EL MAESTRO             *
+015900******************************************************************
+015910 2050-VALIDAR-NOMBRE.
+015920     IF NOMBRE = SPACES
+015930         MOVE "N" TO SW-NOMBRE-VALIDO
+015940     ELSE
+015950         MOVE "S" TO SW-NOMBRE-VALIDO
+015960         PERFORM 2060-REVISAR-CARACTER THRU 2060-EXIT
+015970             VARYING IDX-VALIDACION FROM 1 BY 1
+015980             UNTIL IDX-VALIDACION > 15
+015990     END-IF.
+016000 2050-EXIT.
+016010     EXIT.
+016020
+016030 2060-REVISAR-CARACTER.
+016040     MOVE NOMBRE (IDX-VALIDACION:1) TO UN-CARACTER.
+016050     IF UN-CARACTER NOT = SPACE
+016060             AND (UN-CARACTER < "A" OR UN-CARACTER > "Z")
+016070             AND (UN-CARACTER < "a" OR UN-CARACTER > "z")
+016080         MOVE "N" TO SW-NOMBRE-VALIDO
+016090     END-IF.
+016100 2060-EXIT.
+016110     EXIT.
+016120
+016130******************************************************************
+016140*    2100-VALIDAR-EMPLEADO - LLAMA A SRC-AMP-VL, IGUAL QUE LO     *
+016150*    HACE EL KIOSCO INTERACTIVO                                   *
+016160******************************************************************
+016400 2100-VALIDAR-EMPLEADO.
+016500     ACCEPT WS-FECHA FROM DATE YYYYMMDD.
+016600     ACCEPT WS-HORA FROM TIME.
+016700     MOVE NOMBRE TO PARM-NOMBRE.
+016800     MOVE BADGE-NO TO PARM-BADGE.
+016900     MOVE DEPTO-CD TO PARM-DEPTO.
+017000     MOVE WS-FECHA TO PARM-FECHA.
+017100     MOVE WS-HORA TO PARM-HORA.
+017200     CALL "SRC-AMP-VL" USING PARM-DATOS-VALIDACION.
+017300 2100-EXIT.
+017400     EXIT.
+017500
+017600******************************************************************
+017700*    2200-VERIFICAR-DUPLICADO - BUSCA UN INGRESO ANTERIOR DEL     *
+017800*    MISMO NOMBRE EN EL MISMO DIA Y LO MARCA COMO EXCEPCION       *
+017900******************************************************************
+018000 2200-VERIFICAR-DUPLICADO.
+018100     MOVE "N" TO SW-DUPLICADO.
+018200     MOVE "N" TO SW-FIN-BUSQUEDA-DUP.
+018300     MOVE WS-FECHA TO SGN-LOG-FECHA.
+018400     MOVE ZERO TO SGN-LOG-HORA.
+018500     START SGN-LOG-FILE KEY IS NOT LESS THAN SGN-LOG-KEY
+018600         INVALID KEY
+018700             MOVE "S" TO SW-FIN-BUSQUEDA-DUP
+018800     END-START.
+018900     PERFORM 2210-BUSCAR-DUPLICADO THRU 2210-EXIT
+019000         UNTIL FIN-BUSQUEDA-DUP OR ES-DUPLICADO.
+019100     IF ES-DUPLICADO
+019200         PERFORM 2290-REGISTRAR-EXCEPCION THRU 2290-EXIT
+019300         ADD 1 TO CONTADOR-DUPLICADOS
+019400     END-IF.
+019500 2200-EXIT.
+019600     EXIT.
+019700
+019800******************************************************************
+019900*    2210-BUSCAR-DUPLICADO                                       *
+020000******************************************************************
+020100 2210-BUSCAR-DUPLICADO.
+020200     READ SGN-LOG-FILE NEXT RECORD
+020300         AT END
+020400             MOVE "S" TO SW-FIN-BUSQUEDA-DUP
+020500         NOT AT END
+020600             IF SGN-LOG-FECHA NOT = WS-FECHA
+020700                 MOVE "S" TO SW-FIN-BUSQUEDA-DUP
+020800             ELSE
+020900                 IF SGN-LOG-NOMBRE = NOMBRE
+021000                     MOVE "S" TO SW-DUPLICADO
+021100                     MOVE SGN-LOG-HORA TO WS-HORA-ANTERIOR
+021200                 END-IF
+021300             END-IF
+021400     END-READ.
+021500 2210-EXIT.
+021600     EXIT.
+021700
+021800******************************************************************
+021900*    2290-REGISTRAR-EXCEPCION - GUARDA LA REPETICION PARA QUE EL  *
+022000*    SUPERVISOR DEL TURNO LA REVISE.  SI LA LLAVE (FECHA+HORA) YA *
+022050*    EXISTE, SE AVANZA LA HORA UN CENTESIMO Y SE REINTENTA        *
+022100******************************************************************
+022200 2290-REGISTRAR-EXCEPCION.
+022300     MOVE WS-FECHA TO EXC-FECHA.
+022400     MOVE WS-HORA TO EXC-HORA.
+022500     MOVE NOMBRE TO EXC-NOMBRE.
+022600     MOVE BADGE-NO TO EXC-BADGE.
+022700     MOVE DEPTO-CD TO EXC-DEPTO.
+022800     MOVE WS-HORA-ANTERIOR TO EXC-HORA-ANTERIOR.
+022820     PERFORM 2295-ESCRIBIR-EXCEPCION THRU 2295-EXIT
+022840         UNTIL NOT CLAVE-DUPLICADA.
+023000 2290-EXIT.
+023100     EXIT.
+023150
+023160******************************************************************
+023170*    2295-ESCRIBIR-EXCEPCION                                     *
+023180******************************************************************
+023190 2295-ESCRIBIR-EXCEPCION.
+023195     MOVE "N" TO SW-CLAVE-DUPLICADA.
+023198     WRITE EXC-REGISTRO
+023199         INVALID KEY
+023200             MOVE "S" TO SW-CLAVE-DUPLICADA
+023205             ADD 1 TO EXC-HORA
+023210     END-WRITE.
+023220 2295-EXIT.
+023230     EXIT.
+023240
+023300******************************************************************
+023400*    2300-GRABAR-BITACORA - REGISTRA EL INGRESO EN SGNLOG.  SI LA *
+023450*    LLAVE (FECHA+HORA) YA EXISTE, SE AVANZA LA HORA UN           *
+023470*    CENTESIMO Y SE REINTENTA                                    *
+023500******************************************************************
+023600 2300-GRABAR-BITACORA.
+023700     MOVE WS-FECHA TO SGN-LOG-FECHA.
+023800     MOVE WS-HORA TO SGN-LOG-HORA.
+023900     MOVE NOMBRE TO SGN-LOG-NOMBRE.
+024000     MOVE BADGE-NO TO SGN-LOG-BADGE.
+024100     MOVE DEPTO-CD TO SGN-LOG-DEPTO.
+024150     PERFORM 2310-ESCRIBIR-BITACORA THRU 2310-EXIT
+024170         UNTIL NOT CLAVE-DUPLICADA.
+024300 2300-EXIT.
+024400     EXIT.
+024450
+024460******************************************************************
+024470*    2310-ESCRIBIR-BITACORA                                      *
+024480******************************************************************
+024490 2310-ESCRIBIR-BITACORA.
+024495     MOVE "N" TO SW-CLAVE-DUPLICADA.
+024498     WRITE SGN-LOG-RECORD
+024499         INVALID KEY
+024500             MOVE "S" TO SW-CLAVE-DUPLICADA
+024505             ADD 1 TO SGN-LOG-HORA
+024510     END-WRITE.
+024520 2310-EXIT.
+024530     EXIT.
+024540
+024600******************************************************************
+024700*    8000-IMPRIMIR-RESUMEN - TOTALES PARA LA CONCILIACION DE      *
+024800*    ASISTENCIA DE FIN DE TURNO                                   *
+024900******************************************************************
+025000 8000-IMPRIMIR-RESUMEN.
+025100     MOVE CONTADOR-PROCESADOS TO LR-PROCESADOS.
+025200     MOVE CONTADOR-RECHAZADOS TO LR-RECHAZADOS.
+025300     MOVE CONTADOR-DUPLICADOS TO LR-DUPLICADOS.
+025400     DISPLAY LINEA-RESUMEN.
+025500 8000-EXIT.
+025600     EXIT.
+025700
+025800******************************************************************
+025900*    9000-TERMINAR                                                *
+026000******************************************************************
+026100 9000-TERMINAR.
+026200     CLOSE TRANSACTION-FILE.
+026300     CLOSE SGN-LOG-FILE.
+026400     CLOSE EXCEPTION-FILE.
+026500     STOP RUN.
+026600 9000-EXIT.
+026700     EXIT.
+026800 END PROGRAM SRC-AMP-BC.
