@@ -0,0 +1,16 @@
+//SRCRPT   JOB  (ACCTG),'SIGN-IN REGISTER',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//*  SRCRPT.JCL                                                  *
+//*                                                               *
+//*  RUNS THE DAILY VISITOR REGISTER (SRC-AMP-RP) AGAINST THE     *
+//*  KIOSK SIGN-IN LOG AND PRINTS THE REGISTER FOR THE SHIFT      *
+//*  SUPERVISOR'S BINDER.                                         *
+//*                                                                *
+//*  MODIFICATION HISTORY.                                        *
+//*  2026-08-09  RSM  ORIGINAL.                                    *
+//*--------------------------------------------------------------*
+//RPTSTEP  EXEC PGM=SRC-AMP-RP
+//STEPLIB  DD   DSN=PROD.SRCAMP.LOADLIB,DISP=SHR
+//SGNLOG   DD   DSN=PROD.SRCAMP.SGNLOG,DISP=SHR
+//SGNRPT   DD   SYSOUT=A
+//SYSOUT   DD   SYSOUT=A
