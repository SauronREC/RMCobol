@@ -0,0 +1,228 @@
+000100******************************************************************
+000200*                                                                *
+000300*    SRC_RPT.CBL                                                *
+000400*                                                                *
+000500*    PROGRAM-ID.  SRC-AMP-RP                                    *
+000600*    AUTHOR.      R. SOTO MADERA                                *
+000700*    INSTALLATION. TERMINAL SERVICES - PLANTA 3                 *
+000800*    DATE-WRITTEN. 2026-08-09.                                  *
+000900*                                                                *
+001000*    DAILY VISITOR REGISTER.  READS THE SGNLOG SIGN-IN FILE      *
+001100*    WRITTEN BY SRC-AMP-IO AND PRINTS ONE LINE PER VISITOR IN    *
+001200*    THE ORDER THEY SIGNED IN, WITH AN HOURLY HEADCOUNT          *
+001300*    SUBTOTAL AND A GRAND TOTAL FOR THE SHIFT SUPERVISOR'S       *
+001400*    BINDER.                                                     *
+001500*                                                                *
+001600*    MODIFICATION HISTORY.                                       *
+001700*    DATE-WRITTEN.  2026-08-09.                                  *
+001800*    2026-08-09  RSM  ORIGINAL - CHRONOLOGICAL DETAIL, HOURLY    *
+001900*                     SUBTOTAL, GRAND TOTAL.                     *
+001950*    2026-08-09  RSM  ADDED BADGE NUMBER AND DEPARTMENT COLUMNS  *
+001960*                     TO MATCH THE EXPANDED SIGN-IN RECORD.      *
+001970*    2026-08-09  RSM  RESTRICTED THE REGISTER TO TODAY'S DATE -  *
+001980*                     IT WAS READING THE WHOLE SGNLOG HISTORY -  *
+001990*                     AND SPLIT THE HOURLY SUBTOTAL ON A DATE    *
+001995*                     CHANGE TOO, NOT JUST AN HOUR CHANGE.       *
+002000*                                                                *
+002100******************************************************************
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID. SRC-AMP-RP.
+002400 AUTHOR. R. SOTO MADERA.
+002500 INSTALLATION. TERMINAL SERVICES - PLANTA 3.
+002600 DATE-WRITTEN. 2026-08-09.
+002700 DATE-COMPILED.
+002800
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT SGN-LOG-FILE ASSIGN TO "SGNLOG"
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS DYNAMIC
+003500         RECORD KEY IS SGN-LOG-KEY
+003600         FILE STATUS IS FS-SGNLOG.
+003700
+003800     SELECT REGISTRO-FILE ASSIGN TO "SGNRPT"
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS FS-SGNRPT.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  SGN-LOG-FILE
+004500     LABEL RECORDS ARE STANDARD.
+004600 COPY "SGNREC.CPY".
+004700
+004800 FD  REGISTRO-FILE
+004900     LABEL RECORDS ARE STANDARD.
+005000 01  LINEA-REGISTRO                  PIC X(80).
+005100
+005200 WORKING-STORAGE SECTION.
+005300 01  FS-SGNLOG                       PIC X(02) VALUE "00".
+005400 01  FS-SGNRPT                       PIC X(02) VALUE "00".
+005500
+005600 01  SW-FIN-BITACORA                 PIC X(01) VALUE "N".
+005700     88  FIN-BITACORA                VALUE "S".
+005800
+005900 01  SW-PRIMER-DETALLE               PIC X(01) VALUE "S".
+006000     88  ES-PRIMER-DETALLE           VALUE "S".
+006100
+006150 01  WS-FECHA-HOY                    PIC 9(08) VALUE ZERO.
+006180 01  FECHA-DE-CONTROL                PIC 9(08) VALUE ZERO.
+006200 01  HORA-DE-CONTROL                 PIC 9(02) VALUE ZERO.
+006300 01  CONTADOR-HORA                   PIC 9(05) COMP VALUE ZERO.
+006400 01  CONTADOR-TOTAL                  PIC 9(05) COMP VALUE ZERO.
+006500
+006600 01  LINEA-DETALLE.
+006700     05  FILLER                      PIC X(02) VALUE SPACES.
+006800     05  LD-FECHA                    PIC 9(08).
+006900     05  FILLER                      PIC X(02) VALUE SPACES.
+007000     05  LD-HORA                     PIC 9(08).
+007100     05  FILLER                      PIC X(02) VALUE SPACES.
+007200     05  LD-NOMBRE                   PIC X(15).
+007300     05  FILLER                      PIC X(02) VALUE SPACES.
+007400     05  LD-BADGE                    PIC X(06).
+007500     05  FILLER                      PIC X(02) VALUE SPACES.
+007600     05  LD-DEPTO                    PIC X(04).
+007700     05  FILLER                      PIC X(29) VALUE SPACES.
+007800
+007900 01  LINEA-SUBTOTAL.
+008000     05  FILLER                      PIC X(10) VALUE SPACES.
+008100     05  LS-TEXTO                    PIC X(20) VALUE
+008200         "SUBTOTAL HORA      -".
+008300     05  LS-HORA                     PIC Z9.
+008400     05  FILLER                      PIC X(05) VALUE SPACES.
+008500     05  LS-CONTADOR                 PIC ZZZZ9.
+008600     05  FILLER                      PIC X(38) VALUE SPACES.
+008700
+008800 01  LINEA-GRAN-TOTAL.
+008900     05  FILLER                      PIC X(10) VALUE SPACES.
+009000     05  FILLER                      PIC X(20) VALUE
+009100         "TOTAL DEL DIA       ".
+009200     05  LG-CONTADOR                 PIC ZZZZ9.
+009300     05  FILLER                      PIC X(43) VALUE SPACES.
+009400
+009500 01  LINEA-ENCABEZADO-1              PIC X(80) VALUE
+009600     "REGISTRO DIARIO DE INGRESOS - KIOSCO SRC-AMP-IO".
+009700 01  LINEA-ENCABEZADO-2              PIC X(80) VALUE
+009800     "  FECHA      HORA      NOMBRE          GAFETE  DEPTO".
+009900
+010000 PROCEDURE DIVISION.
+010100******************************************************************
+010200*    0000-MAINLINE                                               *
+010300******************************************************************
+010400 0000-MAINLINE.
+010500     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+010600     PERFORM 2000-PROCESAR-BITACORA THRU 2000-EXIT
+010700         UNTIL FIN-BITACORA.
+010800     PERFORM 3000-CERRAR-HORA THRU 3000-EXIT.
+010900     PERFORM 4000-IMPRIMIR-GRAN-TOTAL THRU 4000-EXIT.
+011000     PERFORM 9000-TERMINAR THRU 9000-EXIT.
+011100
+011200******************************************************************
+011300*    1000-INICIALIZAR                                             *
+011400******************************************************************
+011500 1000-INICIALIZAR.
+011510     OPEN INPUT SGN-LOG-FILE.
+011520     OPEN OUTPUT REGISTRO-FILE.
+011530     ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+011540     MOVE WS-FECHA-HOY TO SGN-LOG-FECHA.
+011550     MOVE ZERO TO SGN-LOG-HORA.
+011560     START SGN-LOG-FILE KEY IS NOT LESS THAN SGN-LOG-KEY
+011570         INVALID KEY
+011580             MOVE "S" TO SW-FIN-BITACORA
+011590     END-START.
+011800     MOVE LINEA-ENCABEZADO-1 TO LINEA-REGISTRO.
+011900     WRITE LINEA-REGISTRO.
+012000     MOVE LINEA-ENCABEZADO-2 TO LINEA-REGISTRO.
+012100     WRITE LINEA-REGISTRO.
+012200 1000-EXIT.
+012300     EXIT.
+012400
+012500******************************************************************
+012600*    2000-PROCESAR-BITACORA - UN RENGLON POR CADA INGRESO,       *
+012700*    EN ORDEN CRONOLOGICO (EL ORDEN DE LA LLAVE DEL ARCHIVO)     *
+012800******************************************************************
+012900 2000-PROCESAR-BITACORA.
+013000     READ SGN-LOG-FILE NEXT RECORD
+013100         AT END
+013200             MOVE "S" TO SW-FIN-BITACORA
+013300         NOT AT END
+013310             IF SGN-LOG-FECHA NOT = WS-FECHA-HOY
+013320                 MOVE "S" TO SW-FIN-BITACORA
+013330             ELSE
+013400                 PERFORM 2100-VERIFICAR-CAMBIO-HORA THRU 2100-EXIT
+013500                 PERFORM 2200-IMPRIMIR-DETALLE THRU 2200-EXIT
+013600                 ADD 1 TO CONTADOR-HORA
+013700                 ADD 1 TO CONTADOR-TOTAL
+013710             END-IF
+013800     END-READ.
+013900 2000-EXIT.
+014000     EXIT.
+014100
+014200******************************************************************
+014300*    2100-VERIFICAR-CAMBIO-HORA - IMPRIME EL SUBTOTAL CUANDO     *
+014400*    CAMBIA LA HORA DEL RELOJ (O LA FECHA)                       *
+014500******************************************************************
+014600 2100-VERIFICAR-CAMBIO-HORA.
+014700     IF ES-PRIMER-DETALLE
+014800         MOVE SGN-LOG-HORA (1:2) TO HORA-DE-CONTROL
+014810         MOVE SGN-LOG-FECHA TO FECHA-DE-CONTROL
+014900         MOVE "N" TO SW-PRIMER-DETALLE
+015000     ELSE
+015100         IF SGN-LOG-HORA (1:2) NOT = HORA-DE-CONTROL
+015110             OR SGN-LOG-FECHA NOT = FECHA-DE-CONTROL
+015200             PERFORM 3000-CERRAR-HORA THRU 3000-EXIT
+015300             MOVE SGN-LOG-HORA (1:2) TO HORA-DE-CONTROL
+015310             MOVE SGN-LOG-FECHA TO FECHA-DE-CONTROL
+015400         END-IF
+015500     END-IF.
+015600 2100-EXIT.
+015700     EXIT.
+015800
+015900******************************************************************
+016000*    2200-IMPRIMIR-DETALLE                                       *
+016100******************************************************************
+016200 2200-IMPRIMIR-DETALLE.
+016300     MOVE SGN-LOG-FECHA TO LD-FECHA.
+016400     MOVE SGN-LOG-HORA TO LD-HORA.
+016500     MOVE SGN-LOG-NOMBRE TO LD-NOMBRE.
+016600     MOVE SGN-LOG-BADGE TO LD-BADGE.
+016700     MOVE SGN-LOG-DEPTO TO LD-DEPTO.
+016800     MOVE LINEA-DETALLE TO LINEA-REGISTRO.
+016900     WRITE LINEA-REGISTRO.
+017000 2200-EXIT.
+017100     EXIT.
+017200
+017300******************************************************************
+017400*    3000-CERRAR-HORA - IMPRIME EL SUBTOTAL DE LA HORA ANTERIOR  *
+017500******************************************************************
+017600 3000-CERRAR-HORA.
+017700     IF CONTADOR-HORA > ZERO
+017800         MOVE HORA-DE-CONTROL TO LS-HORA
+017900         MOVE CONTADOR-HORA TO LS-CONTADOR
+018000         MOVE LINEA-SUBTOTAL TO LINEA-REGISTRO
+018100         WRITE LINEA-REGISTRO
+018200         MOVE ZERO TO CONTADOR-HORA
+018300     END-IF.
+018400 3000-EXIT.
+018500     EXIT.
+018600
+018700******************************************************************
+018800*    4000-IMPRIMIR-GRAN-TOTAL                                    *
+018900******************************************************************
+019000 4000-IMPRIMIR-GRAN-TOTAL.
+019100     MOVE CONTADOR-TOTAL TO LG-CONTADOR.
+019200     MOVE LINEA-GRAN-TOTAL TO LINEA-REGISTRO.
+019300     WRITE LINEA-REGISTRO.
+019400 4000-EXIT.
+019500     EXIT.
+019600
+019700******************************************************************
+019800*    9000-TERMINAR                                                *
+019900******************************************************************
+020000 9000-TERMINAR.
+020100     CLOSE SGN-LOG-FILE.
+020200     CLOSE REGISTRO-FILE.
+020300     STOP RUN.
+020400 9000-EXIT.
+020500     EXIT.
+020600 END PROGRAM SRC-AMP-RP.
