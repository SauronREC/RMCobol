@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*                                                                *
+000300*    EMPMST.CPY                                                 *
+000400*                                                                *
+000500*    RECORD LAYOUT FOR THE EMPLOYEE/VISITOR MASTER FILE          *
+000600*    (EMPMST).  KEYED BY BADGE NUMBER.  SRC-AMP-VL READS THIS    *
+000700*    FILE TO DECIDE WHETHER A KIOSK SIGN-IN IS RECOGNIZED        *
+000800*    BEFORE THE VISITOR IS GREETED.                              *
+000900*                                                                *
+001000*    MODIFICATION HISTORY.                                       *
+001100*    DATE-WRITTEN.  2026-08-09.                                  *
+001200*    2026-08-09  RSM  ORIGINAL RECORD.                            *
+001300*                                                                *
+001400******************************************************************
+001500 01  EMP-REGISTRO.
+001600     05  EMP-BADGE                   PIC X(06).
+001700     05  EMP-NOMBRE                  PIC X(15).
+001800     05  EMP-DEPTO                   PIC X(04).
+001900     05  EMP-ESTADO                  PIC X(01).
+002000         88  EMP-ACTIVO              VALUE "A".
+002100         88  EMP-INACTIVO            VALUE "I".
+002200     05  FILLER                      PIC X(10).
