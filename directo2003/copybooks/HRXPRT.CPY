@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*                                                                *
+000300*    HRXPRT.CPY                                                 *
+000400*                                                                *
+000500*    FIXED-WIDTH INTERFACE RECORD FOR THE NIGHTLY HR/PAYROLL     *
+000600*    SIGN-IN EXPORT (HRINTFC).  ONE 80-BYTE RECORD PER KIOSK     *
+000700*    SIGN-IN, LAID OUT TO THE COLUMN POSITIONS HR/PAYROLL        *
+000800*    AGREED TO PICK UP FROM THEIR INTAKE DIRECTORY.              *
+000900*                                                                *
+001000*    MODIFICATION HISTORY.                                       *
+001100*    DATE-WRITTEN.  2026-08-09.                                  *
+001200*    2026-08-09  RSM  ORIGINAL RECORD.                            *
+001300*                                                                *
+001400******************************************************************
+001500 01  HR-REGISTRO-EXPORT.
+001600     05  HR-FECHA                    PIC 9(08).
+001700     05  HR-HORA                     PIC 9(08).
+001800     05  HR-NOMBRE                   PIC X(15).
+001900     05  HR-BADGE                    PIC X(06).
+002000     05  HR-DEPTO                    PIC X(04).
+002100     05  FILLER                      PIC X(39).
