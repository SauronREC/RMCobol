@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*                                                                *
+000300*    TRNREC.CPY                                                 *
+000400*                                                                *
+000500*    RECORD LAYOUT FOR THE BATCH SIGN-IN TRANSACTION FILE        *
+000600*    (TRNFILE) READ BY SRC-AMP-BC.  ONE RECORD PER NAME/BADGE    *
+000700*    TO BE RUN THROUGH THE SAME VALIDATION AND LOGGING AS THE    *
+000800*    INTERACTIVE KIOSK FOR THE END-OF-SHIFT HEADCOUNT            *
+000900*    RECONCILIATION.                                             *
+001000*                                                                *
+001100*    MODIFICATION HISTORY.                                       *
+001200*    DATE-WRITTEN.  2026-08-09.                                  *
+001300*    2026-08-09  RSM  ORIGINAL RECORD.                            *
+001400*                                                                *
+001500******************************************************************
+001600 01  TRN-REGISTRO.
+001700     05  TRN-NOMBRE                  PIC X(15).
+001800     05  TRN-BADGE                   PIC X(06).
+001900     05  TRN-DEPTO                   PIC X(04).
