@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*                                                                *
+000300*    SGNRJT.CPY                                                 *
+000400*                                                                *
+000500*    RECORD LAYOUT FOR THE REJECTED SIGN-IN ATTEMPT FILE         *
+000600*    (SGNRJT).  SRC-AMP-VL WRITES ONE RECORD HERE EACH TIME A    *
+000700*    KIOSK SIGN-IN DOES NOT MATCH AN ACTIVE RECORD ON THE        *
+000800*    EMPLOYEE/VISITOR MASTER FILE, SO SECURITY CAN REVIEW WHO    *
+000900*    TRIED TO SIGN IN AND WAS NOT RECOGNIZED.                    *
+001000*                                                                *
+001100*    MODIFICATION HISTORY.                                       *
+001200*    DATE-WRITTEN.  2026-08-09.                                  *
+001300*    2026-08-09  RSM  ORIGINAL RECORD.                            *
+001400*                                                                *
+001500******************************************************************
+001600 01  RJT-REGISTRO.
+001700     05  RJT-CLAVE.
+001800         10  RJT-FECHA               PIC 9(08).
+001900         10  RJT-HORA                PIC 9(08).
+002000     05  RJT-NOMBRE                  PIC X(15).
+002100     05  RJT-BADGE                   PIC X(06).
+002200     05  RJT-DEPTO                   PIC X(04).
+002300     05  FILLER                      PIC X(20).
