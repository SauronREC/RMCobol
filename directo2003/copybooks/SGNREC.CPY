@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*                                                                *
+000300*    SGNREC.CPY                                                 *
+000400*                                                                *
+000500*    RECORD LAYOUT FOR THE KIOSK SIGN-IN LOG (SGNLOG FILE).      *
+000600*    ONE RECORD IS WRITTEN EACH TIME A VISITOR SIGNS IN AT THE   *
+000700*    SRC-AMP-IO TERMINAL.  THE RECORD KEY IS THE SIGN-IN DATE    *
+000800*    AND TIME SO THE FILE READS BACK IN THE ORDER PEOPLE         *
+000900*    ARRIVED.                                                    *
+001000*                                                                *
+001100*    MODIFICATION HISTORY.                                       *
+001200*    DATE-WRITTEN.  2026-08-09.                                  *
+001300*    2026-08-09  RSM  ORIGINAL RECORD - NOMBRE, DATE, TIME.       *
+001350*    2026-08-09  RSM  ADDED BADGE NUMBER AND DEPARTMENT CODE.     *
+001400*                                                                *
+001500******************************************************************
+001600 01  SGN-LOG-RECORD.
+001700     05  SGN-LOG-KEY.
+001800         10  SGN-LOG-FECHA           PIC 9(08).
+001900         10  SGN-LOG-HORA            PIC 9(08).
+002000     05  SGN-LOG-NOMBRE              PIC X(15).
+002050     05  SGN-LOG-BADGE               PIC X(06).
+002080     05  SGN-LOG-DEPTO               PIC X(04).
+002100     05  FILLER                      PIC X(10).
