@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*                                                                *
+000300*    VALPARM.CPY                                                *
+000400*                                                                *
+000500*    CALL PARAMETER FOR SRC-AMP-VL, THE SIGN-IN VALIDATION       *
+000600*    SUBPROGRAM.  THE CALLING PROGRAM FILLS IN THE NAME, BADGE,  *
+000700*    DEPARTMENT AND TIMESTAMP AND SRC-AMP-VL RETURNS WHETHER     *
+000800*    THE SIGN-IN IS RECOGNIZED.                                  *
+000900*                                                                *
+001000*    MODIFICATION HISTORY.                                       *
+001100*    DATE-WRITTEN.  2026-08-09.                                  *
+001200*    2026-08-09  RSM  ORIGINAL PARAMETER RECORD.                  *
+001300*                                                                *
+001400******************************************************************
+001500 01  PARM-DATOS-VALIDACION.
+001600     05  PARM-NOMBRE                 PIC X(15).
+001700     05  PARM-BADGE                  PIC X(06).
+001800     05  PARM-DEPTO                  PIC X(04).
+001900     05  PARM-FECHA                  PIC 9(08).
+002000     05  PARM-HORA                   PIC 9(08).
+002100     05  PARM-VALIDADO               PIC X(01).
+002200         88  PARM-ES-VALIDO          VALUE "S".
+002300         88  PARM-NO-VALIDO          VALUE "N".
