@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*                                                                *
+000300*    SGNEXC.CPY                                                 *
+000400*                                                                *
+000500*    RECORD LAYOUT FOR THE SAME-DAY REPEAT SIGN-IN EXCEPTION     *
+000600*    FILE (SGNEXC).  SRC-AMP-IO WRITES ONE RECORD HERE EACH      *
+000700*    TIME A VISITOR SIGNS IN A SECOND TIME ON THE SAME DAY, SO   *
+000800*    THE SHIFT SUPERVISOR CAN REVIEW IT INSTEAD OF THE REPEAT    *
+000900*    JUST BEING LOGGED SILENTLY LIKE ANY OTHER SIGN-IN.          *
+001000*                                                                *
+001100*    MODIFICATION HISTORY.                                       *
+001200*    DATE-WRITTEN.  2026-08-09.                                  *
+001300*    2026-08-09  RSM  ORIGINAL RECORD.                            *
+001400*                                                                *
+001500******************************************************************
+001600 01  EXC-REGISTRO.
+001700     05  EXC-CLAVE.
+001800         10  EXC-FECHA               PIC 9(08).
+001900         10  EXC-HORA                PIC 9(08).
+002000     05  EXC-NOMBRE                  PIC X(15).
+002100     05  EXC-BADGE                   PIC X(06).
+002200     05  EXC-DEPTO                   PIC X(04).
+002300     05  EXC-HORA-ANTERIOR           PIC 9(08).
+002400     05  FILLER                      PIC X(16).
