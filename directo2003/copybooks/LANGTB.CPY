@@ -0,0 +1,59 @@
+000100******************************************************************
+000200*                                                                *
+000300*    LANGTB.CPY                                                 *
+000400*                                                                *
+000500*    KIOSK PROMPT/MESSAGE TABLE, ONE ROW PER LANGUAGE.  THE      *
+000600*    SITE OR SHIFT LANGUAGE SETTING (IDIOMCFG) PICKS THE ROW SO  *
+000700*    NONE OF THE KIOSK SCREEN TEXT IS HARD-CODED IN THE          *
+000800*    PROGRAM ITSELF.  ADD A ROW HERE TO ADD A LANGUAGE.          *
+000900*                                                                *
+001000*    MODIFICATION HISTORY.                                       *
+001100*    DATE-WRITTEN.  2026-08-09.                                  *
+001200*    2026-08-09  RSM  ORIGINAL - SPANISH AND ENGLISH.             *
+001250*    2026-08-09  RSM  ADDED THE "PRESS ENTER TO CONTINUE" ROW SO  *
+001260*                     THE INTERRUPTION AND NOT-RECOGNIZED ALERTS  *
+001270*                     HOLD THE SCREEN UNTIL THE OPERATOR CLEARS   *
+001280*                     THEM, INSTEAD OF BEING ERASED RIGHT AWAY.   *
+001300*                                                                *
+001400******************************************************************
+001500 01  TABLA-IDIOMAS-VALORES.
+001600     05  FILLER.
+001700         10  FILLER              PIC X(02) VALUE "SP".
+001800         10  FILLER              PIC X(30) VALUE
+001900             "COMO TE LLAMAS?".
+002000         10  FILLER              PIC X(30) VALUE
+002100             "HOLA".
+002200         10  FILLER              PIC X(30) VALUE
+002300             "NO RECONOCIDO".
+002400         10  FILLER              PIC X(30) VALUE
+002500             "SESION ANTERIOR INTERRUMPIDA -".
+002600         10  FILLER              PIC X(10) VALUE "GAFETE".
+002700         10  FILLER              PIC X(10) VALUE "DEPTO".
+002750         10  FILLER              PIC X(30) VALUE
+002760             "PRESIONE ENTER PARA CONTINUAR".
+002800     05  FILLER.
+002900         10  FILLER              PIC X(02) VALUE "EN".
+003000         10  FILLER              PIC X(30) VALUE
+003100             "WHAT IS YOUR NAME?".
+003200         10  FILLER              PIC X(30) VALUE
+003300             "HELLO".
+003400         10  FILLER              PIC X(30) VALUE
+003500             "NOT RECOGNIZED".
+003600         10  FILLER              PIC X(30) VALUE
+003700             "PRIOR SESSION INTERRUPTED -".
+003800         10  FILLER              PIC X(10) VALUE "BADGE".
+003900         10  FILLER              PIC X(10) VALUE "DEPT".
+003950         10  FILLER              PIC X(30) VALUE
+003960             "PRESS ENTER TO CONTINUE".
+004000
+004100 01  TABLA-IDIOMAS REDEFINES TABLA-IDIOMAS-VALORES.
+004200     05  IDIOMA-RENGLON  OCCURS 2 TIMES
+004300                         INDEXED BY IDX-IDIOMA.
+004400         10  IDI-CODIGO              PIC X(02).
+004500         10  IDI-MSJ-NOMBRE          PIC X(30).
+004600         10  IDI-MSJ-HOLA            PIC X(30).
+004700         10  IDI-MSJ-NO-RECONOCIDO   PIC X(30).
+004800         10  IDI-MSJ-INTERRUPCION    PIC X(30).
+004900         10  IDI-MSJ-GAFETE          PIC X(10).
+004950         10  IDI-MSJ-DEPTO           PIC X(10).
+004960         10  IDI-MSJ-CONTINUAR       PIC X(30).
