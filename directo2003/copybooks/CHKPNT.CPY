@@ -0,0 +1,30 @@
+000100******************************************************************
+000200*                                                                *
+000300*    CHKPNT.CPY                                                 *
+000400*                                                                *
+000500*    RECORD LAYOUT FOR THE KIOSK CHECKPOINT FILE (CKPFILE).      *
+000600*    ONE RECORD PER TERMINAL, KEYED BY A FIXED TERMINAL ID.      *
+000700*    SRC-AMP-IO WRITES THIS RECORD RIGHT AFTER THE OPERATOR'S    *
+000800*    NAME, BADGE AND DEPARTMENT ARE ACCEPTED - BEFORE THE        *
+000900*    GREETING - AND MARKS IT COMPLETE JUST BEFORE STOP RUN.  IF  *
+001000*    THE PROGRAM IS STARTED AND FINDS THE RECORD STILL MARKED    *
+001100*    IN-PROGRESS, THE PRIOR SESSION NEVER FINISHED (POWER LOSS,  *
+001200*    LOCKED TERMINAL, ETC.)                                      *
+001300*                                                                *
+001400*    MODIFICATION HISTORY.                                       *
+001500*    DATE-WRITTEN.  2026-08-09.                                  *
+001600*    2026-08-09  RSM  ORIGINAL RECORD.                            *
+001650*    2026-08-09  RSM  ADDED BADGE NUMBER AND DEPARTMENT CODE.     *
+001700*                                                                *
+001800******************************************************************
+001900 01  CKP-REGISTRO.
+002000     05  CKP-CLAVE                   PIC X(08).
+002100     05  CKP-ESTADO                  PIC X(01).
+002200         88  CKP-EN-PROGRESO         VALUE "I".
+002300         88  CKP-COMPLETA            VALUE "C".
+002400     05  CKP-NOMBRE                  PIC X(15).
+002450     05  CKP-BADGE                   PIC X(06).
+002480     05  CKP-DEPTO                   PIC X(04).
+002500     05  CKP-FECHA                   PIC 9(08).
+002600     05  CKP-HORA                    PIC 9(08).
+002700     05  FILLER                      PIC X(10).
