@@ -0,0 +1,19 @@
+//SRCEXP   JOB  (ACCTG),'HR SIGN-IN EXPORT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//*  SRCEXP.JCL                                                  *
+//*                                                               *
+//*  NIGHTLY JOB.  RUNS SRC-AMP-EX AGAINST THE DAY'S KIOSK        *
+//*  SIGN-IN LOG AND DROPS THE FIXED-WIDTH INTERFACE FILE IN      *
+//*  HR/PAYROLL'S INTAKE DIRECTORY FOR THEIR MORNING PICKUP JOB.  *
+//*                                                                *
+//*  MODIFICATION HISTORY.                                        *
+//*  2026-08-09  RSM  ORIGINAL.                                    *
+//*--------------------------------------------------------------*
+//EXPSTEP  EXEC PGM=SRC-AMP-EX
+//STEPLIB  DD   DSN=PROD.SRCAMP.LOADLIB,DISP=SHR
+//SGNLOG   DD   DSN=PROD.SRCAMP.SGNLOG,DISP=SHR
+//HRINTFC  DD   DSN=PROD.HRPAY.INTAKE.SIGNIN,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=A
