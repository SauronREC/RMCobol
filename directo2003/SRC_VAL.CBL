@@ -0,0 +1,143 @@
+000100******************************************************************
+000200*                                                                *
+000300*    SRC_VAL.CBL                                                *
+000400*                                                                *
+000500*    PROGRAM-ID.  SRC-AMP-VL                                    *
+000600*    AUTHOR.      R. SOTO MADERA                                *
+000700*    INSTALLATION. TERMINAL SERVICES - PLANTA 3                 *
+000800*    DATE-WRITTEN. 2026-08-09.                                  *
+000900*                                                                *
+001000*    SIGN-IN VALIDATION SUBPROGRAM.  CHECKS A NAME/BADGE/        *
+001100*    DEPARTMENT AGAINST THE EMPLOYEE/VISITOR MASTER FILE         *
+001200*    (EMPMST) AND TELLS THE CALLER WHETHER IT IS RECOGNIZED.     *
+001300*    UNRECOGNIZED ATTEMPTS ARE LOGGED TO THE REJECTED SIGN-IN    *
+001400*    FILE (SGNRJT) BEFORE RETURNING.  CALLED BY BOTH THE         *
+001500*    INTERACTIVE KIOSK (SRC-AMP-IO) AND THE BATCH RECONCILIATION *
+001600*    DRIVER SO THE TWO RUN THE SAME VALIDATION LOGIC.            *
+001700*                                                                *
+001800*    MODIFICATION HISTORY.                                       *
+001900*    DATE-WRITTEN.  2026-08-09.                                  *
+002000*    2026-08-09  RSM  ORIGINAL.                                   *
+002100*                                                                *
+002200******************************************************************
+002300 IDENTIFICATION DIVISION.
+002400 PROGRAM-ID. SRC-AMP-VL.
+002500 AUTHOR. R. SOTO MADERA.
+002600 INSTALLATION. TERMINAL SERVICES - PLANTA 3.
+002700 DATE-WRITTEN. 2026-08-09.
+002800 DATE-COMPILED.
+002900
+003000 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMST"
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS DYNAMIC
+003600         RECORD KEY IS EMP-BADGE
+003700         FILE STATUS IS FS-EMPMST.
+003800
+003900     SELECT REJECT-FILE ASSIGN TO "SGNRJT"
+004000         ORGANIZATION IS INDEXED
+004100         ACCESS MODE IS DYNAMIC
+004200         RECORD KEY IS RJT-CLAVE
+004300         FILE STATUS IS FS-SGNRJT.
+004400
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  EMPLOYEE-MASTER
+004800     LABEL RECORDS ARE STANDARD.
+004900 COPY "EMPMST.CPY".
+005000
+005100 FD  REJECT-FILE
+005200     LABEL RECORDS ARE STANDARD.
+005300 COPY "SGNRJT.CPY".
+005400
+005500 WORKING-STORAGE SECTION.
+005600 01  FS-EMPMST                       PIC X(02) VALUE "00".
+005700 01  FS-SGNRJT                       PIC X(02) VALUE "00".
+005800
+005900 01  SW-ARCHIVOS-ABIERTOS            PIC X(01) VALUE "N".
+006000     88  ARCHIVOS-YA-ABIERTOS        VALUE "S".
+006050
+006060 01  SW-CLAVE-DUPLICADA              PIC X(01) VALUE "N".
+006070     88  CLAVE-DUPLICADA             VALUE "S".
+006100
+006200 LINKAGE SECTION.
+006300 COPY "VALPARM.CPY".
+006400
+006500 PROCEDURE DIVISION USING PARM-DATOS-VALIDACION.
+006600******************************************************************
+006700*    0000-MAINLINE                                               *
+006800******************************************************************
+006900 0000-MAINLINE.
+007000     IF NOT ARCHIVOS-YA-ABIERTOS
+007100         PERFORM 1000-ABRIR-ARCHIVOS THRU 1000-EXIT
+007200     END-IF.
+007300     PERFORM 2000-VALIDAR-EMPLEADO THRU 2000-EXIT.
+007400     IF PARM-NO-VALIDO
+007500         PERFORM 5000-REGISTRAR-RECHAZO THRU 5000-EXIT
+007600     END-IF.
+007700     GOBACK.
+007800
+007900******************************************************************
+008000*    1000-ABRIR-ARCHIVOS - SE EJECUTA UNA SOLA VEZ POR EJECUCION  *
+008100******************************************************************
+008200 1000-ABRIR-ARCHIVOS.
+008300     OPEN INPUT EMPLOYEE-MASTER.
+008400     OPEN I-O REJECT-FILE.
+008500     IF FS-SGNRJT = "35"
+008600         OPEN OUTPUT REJECT-FILE
+008700         CLOSE REJECT-FILE
+008800         OPEN I-O REJECT-FILE
+008900     END-IF.
+009000     MOVE "S" TO SW-ARCHIVOS-ABIERTOS.
+009100 1000-EXIT.
+009200     EXIT.
+009300
+009400******************************************************************
+009500*    2000-VALIDAR-EMPLEADO - BUSCA EL GAFETE EN EL MAESTRO Y      *
+009600*    CONFIRMA QUE EL NOMBRE COINCIDA Y ESTE ACTIVO                *
+009700******************************************************************
+009800 2000-VALIDAR-EMPLEADO.
+009900     MOVE "N" TO PARM-VALIDADO.
+010000     MOVE PARM-BADGE TO EMP-BADGE.
+010100     READ EMPLOYEE-MASTER
+010200         INVALID KEY
+010300             CONTINUE
+010400         NOT INVALID KEY
+010500             IF EMP-ACTIVO AND EMP-NOMBRE = PARM-NOMBRE
+010600                 MOVE "S" TO PARM-VALIDADO
+010700             END-IF
+010800     END-READ.
+010900 2000-EXIT.
+011000     EXIT.
+011100
+011200******************************************************************
+011300*    5000-REGISTRAR-RECHAZO - GUARDA EL INTENTO NO RECONOCIDO.    *
+011350*    SI LA LLAVE (FECHA+HORA) YA EXISTE, SE AVANZA LA HORA UN     *
+011370*    CENTESIMO Y SE REINTENTA                                    *
+011400******************************************************************
+011500 5000-REGISTRAR-RECHAZO.
+011600     MOVE PARM-FECHA TO RJT-FECHA.
+011700     MOVE PARM-HORA TO RJT-HORA.
+011800     MOVE PARM-NOMBRE TO RJT-NOMBRE.
+011900     MOVE PARM-BADGE TO RJT-BADGE.
+012000     MOVE PARM-DEPTO TO RJT-DEPTO.
+012020     PERFORM 5010-ESCRIBIR-RECHAZO THRU 5010-EXIT
+012040         UNTIL NOT CLAVE-DUPLICADA.
+012200 5000-EXIT.
+012300     EXIT.
+012320
+012340******************************************************************
+012360*    5010-ESCRIBIR-RECHAZO                                       *
+012380******************************************************************
+012400 5010-ESCRIBIR-RECHAZO.
+012420     MOVE "N" TO SW-CLAVE-DUPLICADA.
+012440     WRITE RJT-REGISTRO
+012460         INVALID KEY
+012480             MOVE "S" TO SW-CLAVE-DUPLICADA
+012500             ADD 1 TO RJT-HORA
+012520     END-WRITE.
+012540 5010-EXIT.
+012560     EXIT.
+012580 END PROGRAM SRC-AMP-VL.
