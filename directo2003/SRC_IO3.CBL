@@ -1,18 +1,452 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SRC-AMP-IO.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01    NOMBRE     PIC X(15) VALUE SPACES.
-       
-       PROCEDURE DIVISION.
-       COMIENZO.
-            
-            DISPLAY "�COMO TE LLAMAS?" LINE 12 POSITION 15 ERASE.
-            ACCEPT NOMBRE LINE 12 POSITION 36.
-            DISPLAY "HOLA" LINE 14 POSITION 30 ERASE.
-            DISPLAY NOMBRE LINE 14 POSITION 35.
-
-            STOP RUN.
-       END PROGRAM SRC-AMP-IO.
-                                       
+000100******************************************************************
+000200*                                                                *
+000300*    SRC_IO3.CBL                                                *
+000400*                                                                *
+000500*    PROGRAM-ID.  SRC-AMP-IO                                    *
+000600*    AUTHOR.      R. SOTO MADERA                                *
+000700*    INSTALLATION. TERMINAL SERVICES - PLANTA 3                 *
+000800*    DATE-WRITTEN. 2003-04-11.                                  *
+000900*                                                                *
+001000*    KIOSK SIGN-IN SCREEN.  PROMPTS THE VISITOR FOR A NAME AT    *
+001100*    LINE 12 OF THE TERMINAL AND GREETS THEM BACK.               *
+001200*                                                                *
+001300*    MODIFICATION HISTORY.                                       *
+001400*    2003-04-11  RSM  ORIGINAL - ACCEPT NOMBRE, DISPLAY HOLA.     *
+001500*    2026-08-09  RSM  WRITE EACH SIGN-IN TO THE SGNLOG FILE SO   *
+001600*                     THERE IS A RECORD OF WHO USED THE KIOSK    *
+001700*                     AND WHEN.                                  *
+001800*    2026-08-09  RSM  RE-PROMPT WHEN NOMBRE IS BLANK OR CONTAINS *
+001900*                     SOMETHING OTHER THAN LETTERS AND SPACES.    *
+001950*    2026-08-09  RSM  CHECKPOINT THE SESSION RIGHT AFTER NOMBRE   *
+001960*                     IS ACCEPTED SO A CRASH BEFORE THE GREETING  *
+001970*                     CAN BE DETECTED ON RESTART.                 *
+001980*    2026-08-09  RSM  ALSO PROMPT FOR THE BADGE NUMBER AND        *
+001990*                     DEPARTMENT CODE AT LINE 12.                 *
+001995*    2026-08-09  RSM  VALIDATE THE SIGN-IN AGAINST THE EMPLOYEE   *
+001996*                     MASTER VIA SRC-AMP-VL BEFORE GREETING;      *
+001997*                     UNRECOGNIZED ENTRIES ARE TOLD SO AND        *
+001998*                     LOGGED TO THE REJECTED SIGN-IN FILE.        *
+001999*    2026-08-09  RSM  FLAG A SECOND SIGN-IN BY THE SAME NAME ON   *
+001999*                     THE SAME DAY TO THE SGNEXC EXCEPTION FILE   *
+001999*                     FOR THE SHIFT SUPERVISOR INSTEAD OF JUST    *
+001999*                     LOGGING IT LIKE ANY OTHER SIGN-IN.          *
+001999*    2026-08-09  RSM  SCREEN TEXT NOW COMES FROM THE LANGUAGE     *
+001999*                     TABLE PICKED BY THE IDIOMCFG SITE/SHIFT     *
+001999*                     LANGUAGE SETTING INSTEAD OF BEING WIRED     *
+001999*                     INTO THE PROGRAM IN SPANISH ONLY.           *
+002001*    2026-08-09  RSM  STOPPED RE-PROMPTING FOR NAME/BADGE/DEPTO   *
+002002*                     WHEN THE NAME FORMAT IS FINE BUT THE MASTER *
+002003*                     LOOKUP FAILS - THAT HUNG THE KIOSK FOR EVERY*
+002004*                     VISITOR BEHIND AN UNRECOGNIZED ONE.  THE    *
+002005*                     RE-PROMPT LOOP NOW ONLY COVERS NAME FORMAT; *
+002006*                     AN UNRECOGNIZED EMPLOYEE ENDS THE SESSION   *
+002007*                     AFTER THE REJECTED ATTEMPT IS LOGGED.       *
+002008*                                                                *
+001900******************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID. SRC-AMP-IO.
+002200 AUTHOR. R. SOTO MADERA.
+002300 INSTALLATION. TERMINAL SERVICES - PLANTA 3.
+002400 DATE-WRITTEN. 2003-04-11.
+002500 DATE-COMPILED.
+002600
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT SGN-LOG-FILE ASSIGN TO "SGNLOG"
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS DYNAMIC
+003300         RECORD KEY IS SGN-LOG-KEY
+003400         FILE STATUS IS FS-SGNLOG.
+003450
+003460     SELECT CHECKPOINT-FILE ASSIGN TO "CKPFILE"
+003470         ORGANIZATION IS INDEXED
+003480         ACCESS MODE IS DYNAMIC
+003490         RECORD KEY IS CKP-CLAVE
+003495         FILE STATUS IS FS-CKPFILE.
+003496
+003501     SELECT EXCEPTION-FILE ASSIGN TO "SGNEXC"
+003502         ORGANIZATION IS INDEXED
+003503         ACCESS MODE IS DYNAMIC
+003504         RECORD KEY IS EXC-CLAVE
+003505         FILE STATUS IS FS-SGNEXC.
+003506
+003507     SELECT CONFIG-FILE ASSIGN TO "IDIOMCFG"
+003508         ORGANIZATION IS LINE SEQUENTIAL
+003509         FILE STATUS IS FS-IDIOMCFG.
+003510
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  SGN-LOG-FILE
+003900     LABEL RECORDS ARE STANDARD.
+004000 COPY "SGNREC.CPY".
+004050
+004060 FD  CHECKPOINT-FILE
+004070     LABEL RECORDS ARE STANDARD.
+004080 COPY "CHKPNT.CPY".
+004090
+004092 FD  EXCEPTION-FILE
+004094     LABEL RECORDS ARE STANDARD.
+004096 COPY "SGNEXC.CPY".
+004097
+004098 FD  CONFIG-FILE
+004099     LABEL RECORDS ARE STANDARD.
+004101 01  CONFIG-RECORD                   PIC X(02).
+004102
+004200 WORKING-STORAGE SECTION.
+004205 01  FS-SGNLOG                       PIC X(02) VALUE "00".
+004210 01  FS-CKPFILE                      PIC X(02) VALUE "00".
+004215 01  FS-SGNEXC                       PIC X(02) VALUE "00".
+004220 01  FS-IDIOMCFG                     PIC X(02) VALUE "00".
+004225 01  IDIOMA-SITIO                    PIC X(02) VALUE "SP".
+004230 01  SW-CKP-EXISTE                   PIC X(01) VALUE "N".
+004235     88  CKP-REGISTRO-EXISTE         VALUE "S".
+004240
+004245 01  SW-NOMBRE-VALIDO                PIC X(01) VALUE "N".
+004250     88  NOMBRE-ES-VALIDO            VALUE "S".
+004255
+004260 01  SW-EMPLEADO-VALIDO              PIC X(01) VALUE "N".
+004265     88  EMPLEADO-ES-VALIDO          VALUE "S".
+004270
+004275 01  SW-DUPLICADO                    PIC X(01) VALUE "N".
+004280     88  ES-DUPLICADO                VALUE "S".
+004285
+004290 01  SW-FIN-BUSQUEDA-DUP             PIC X(01) VALUE "N".
+004295     88  FIN-BUSQUEDA-DUP            VALUE "S".
+004300
+004310 01  SW-CLAVE-DUPLICADA              PIC X(01) VALUE "N".
+004320     88  CLAVE-DUPLICADA             VALUE "S".
+004330
+004340 01  WS-HORA-ANTERIOR                PIC 9(08) VALUE ZERO.
+004350
+004360 COPY "LANGTB.CPY".
+004370
+004380 01  IDX-VALIDACION                  PIC 9(02) COMP VALUE ZERO.
+004385 01  UN-CARACTER                     PIC X(01) VALUE SPACE.
+004390 01  UN-TECLA                        PIC X(01) VALUE SPACE.
+004395
+004500 01  NOMBRE                          PIC X(15) VALUE SPACES.
+004520 01  BADGE-NO                        PIC X(06) VALUE SPACES.
+004540 01  DEPTO-CD                        PIC X(04) VALUE SPACES.
+004600
+004700 01  WS-FECHA-HORA.
+004800     05  WS-FECHA                    PIC 9(08).
+004900     05  WS-HORA                     PIC 9(08).
+004950 COPY "VALPARM.CPY".
+005000
+005100 PROCEDURE DIVISION.
+005200******************************************************************
+005300*    0000-MAINLINE                                               *
+005400******************************************************************
+005500 0000-MAINLINE.
+005550     PERFORM 1200-SELECCIONAR-IDIOMA THRU 1200-EXIT.
+005600     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+005700     PERFORM 2000-OBTENER-NOMBRE THRU 2000-EXIT.
+005710     IF EMPLEADO-ES-VALIDO
+005750         PERFORM 2900-GRABAR-CHECKPOINT THRU 2900-EXIT
+005760         PERFORM 3000-VERIFICAR-DUPLICADO THRU 3000-EXIT
+005800         PERFORM 4000-GRABAR-BITACORA THRU 4000-EXIT
+005900         PERFORM 5000-DESPLEGAR-SALUDO THRU 5000-EXIT
+005990     END-IF.
+006000     PERFORM 9000-TERMINAR THRU 9000-EXIT.
+006100
+006200******************************************************************
+006300*    1000-INICIALIZAR - ABRE LA BITACORA DE INGRESOS             *
+006400******************************************************************
+006500 1000-INICIALIZAR.
+006600     OPEN I-O SGN-LOG-FILE.
+006700     IF FS-SGNLOG = "35"
+006800         OPEN OUTPUT SGN-LOG-FILE
+006900         CLOSE SGN-LOG-FILE
+007000         OPEN I-O SGN-LOG-FILE
+007100     END-IF.
+007110     OPEN I-O CHECKPOINT-FILE.
+007120     IF FS-CKPFILE = "35"
+007130         OPEN OUTPUT CHECKPOINT-FILE
+007140         CLOSE CHECKPOINT-FILE
+007150         OPEN I-O CHECKPOINT-FILE
+007160     END-IF.
+007162     OPEN I-O EXCEPTION-FILE.
+007163     IF FS-SGNEXC = "35"
+007164         OPEN OUTPUT EXCEPTION-FILE
+007165         CLOSE EXCEPTION-FILE
+007166         OPEN I-O EXCEPTION-FILE
+007167     END-IF.
+007170     MOVE "KIOSK01" TO CKP-CLAVE.
+007180     READ CHECKPOINT-FILE
+007190         INVALID KEY
+007200             MOVE "N" TO SW-CKP-EXISTE
+007210         NOT INVALID KEY
+007220             MOVE "S" TO SW-CKP-EXISTE
+007230             IF CKP-EN-PROGRESO
+007240                 PERFORM 1100-ALERTAR-INTERRUPCION THRU 1100-EXIT
+007250             END-IF
+007260     END-READ.
+007200 1000-EXIT.
+007300     EXIT.
+
+007251******************************************************************
+007252*    1200-SELECCIONAR-IDIOMA - LEE EL IDIOMA DEL SITIO/TURNO Y  *
+007253*    LO BUSCA EN LA TABLA DE IDIOMAS; SI NO SE ENCUENTRA        *
+007254*    CONFIGURACION SE USA EL PRIMER RENGLON (ESPANOL)           *
+007255******************************************************************
+007261 1200-SELECCIONAR-IDIOMA.
+007262     OPEN INPUT CONFIG-FILE.
+007263     IF FS-IDIOMCFG = "00"
+007264         READ CONFIG-FILE
+007265             AT END
+007266                 CONTINUE
+007267             NOT AT END
+007268                 MOVE CONFIG-RECORD TO IDIOMA-SITIO
+007269         END-READ
+007270         CLOSE CONFIG-FILE
+007271     END-IF.
+007272     SET IDX-IDIOMA TO 1.
+007273     SEARCH IDIOMA-RENGLON
+007274         AT END
+007275             SET IDX-IDIOMA TO 1
+007276         WHEN IDI-CODIGO (IDX-IDIOMA) = IDIOMA-SITIO
+007277             CONTINUE
+007278     END-SEARCH.
+007279 1200-EXIT.
+007280     EXIT.
+007281
+007310******************************************************************
+007320*    1100-ALERTAR-INTERRUPCION - LA SESION ANTERIOR NO TERMINO   *
+007330******************************************************************
+007340 1100-ALERTAR-INTERRUPCION.
+007350     DISPLAY IDI-MSJ-INTERRUPCION (IDX-IDIOMA) " " CKP-NOMBRE
+007360         LINE 20 POSITION 05 ERASE.
+007362     DISPLAY IDI-MSJ-CONTINUAR (IDX-IDIOMA) LINE 22 POSITION 05.
+007364     ACCEPT UN-TECLA LINE 22 POSITION 40.
+007370 1100-EXIT.
+007380     EXIT.
+007400
+007500******************************************************************
+007600*    2000-OBTENER-NOMBRE - PIDE EL NOMBRE EN LA PANTALLA         *
+007610*    VUELVE A PREGUNTAR MIENTRAS EL NOMBRE NO SEA VALIDO         *
+007620*    (EN BLANCO O CON CARACTERES QUE NO SEAN LETRAS/ESPACIOS)    *
+007800******************************************************************
+007810 2000-OBTENER-NOMBRE.
+007820     MOVE "N" TO SW-NOMBRE-VALIDO.
+007825     MOVE "N" TO SW-EMPLEADO-VALIDO.
+007830     PERFORM 2100-PEDIR-NOMBRE THRU 2100-EXIT
+007840         UNTIL NOMBRE-ES-VALIDO.
+007850 2000-EXIT.
+007860     EXIT.
+007870
+007880 2100-PEDIR-NOMBRE.
+007890     DISPLAY IDI-MSJ-NOMBRE (IDX-IDIOMA) LINE 12 POSITION 15 ERASE.
+007900     ACCEPT NOMBRE LINE 12 POSITION 36.
+007901     DISPLAY IDI-MSJ-GAFETE (IDX-IDIOMA) LINE 12 POSITION 52.
+007902     ACCEPT BADGE-NO LINE 12 POSITION 59.
+007903     DISPLAY IDI-MSJ-DEPTO (IDX-IDIOMA) LINE 12 POSITION 66.
+007904     ACCEPT DEPTO-CD LINE 12 POSITION 72.
+007910     PERFORM 2200-VALIDAR-NOMBRE THRU 2200-EXIT.
+007912     IF NOMBRE-ES-VALIDO
+007914         PERFORM 2300-VALIDAR-EMPLEADO THRU 2300-EXIT
+007916     ELSE
+007918         MOVE "N" TO SW-EMPLEADO-VALIDO
+007919     END-IF.
+007920 2100-EXIT.
+007930     EXIT.
+007940
+007950******************************************************************
+007960*    2200-VALIDAR-NOMBRE                                         *
+007970******************************************************************
+007980 2200-VALIDAR-NOMBRE.
+007990     IF NOMBRE = SPACES
+008000         MOVE "N" TO SW-NOMBRE-VALIDO
+008010     ELSE
+008020         MOVE "S" TO SW-NOMBRE-VALIDO
+008030         PERFORM 2210-REVISAR-CARACTER THRU 2210-EXIT
+008040             VARYING IDX-VALIDACION FROM 1 BY 1
+008050             UNTIL IDX-VALIDACION > 15
+008060     END-IF.
+008070 2200-EXIT.
+008080     EXIT.
+008090
+008100 2210-REVISAR-CARACTER.
+008110     MOVE NOMBRE (IDX-VALIDACION:1) TO UN-CARACTER.
+008120     IF UN-CARACTER NOT = SPACE
+008130             AND (UN-CARACTER < "A" OR UN-CARACTER > "Z")
+008140             AND (UN-CARACTER < "a" OR UN-CARACTER > "z")
+008150         MOVE "N" TO SW-NOMBRE-VALIDO
+008160     END-IF.
+008170 2210-EXIT.
+008180     EXIT.
+008240
+
+008251******************************************************************
+008252*    2300-VALIDAR-EMPLEADO - CONFIRMA EL INGRESO CONTRA EL        *
+008253*    MAESTRO DE EMPLEADOS/VISITANTES ANTES DE SALUDAR             *
+008254******************************************************************
+008255 2300-VALIDAR-EMPLEADO.
+008256     ACCEPT WS-FECHA FROM DATE YYYYMMDD.
+008257     ACCEPT WS-HORA FROM TIME.
+008258     MOVE NOMBRE TO PARM-NOMBRE.
+008259     MOVE BADGE-NO TO PARM-BADGE.
+008260     MOVE DEPTO-CD TO PARM-DEPTO.
+008261     MOVE WS-FECHA TO PARM-FECHA.
+008262     MOVE WS-HORA TO PARM-HORA.
+008263     CALL "SRC-AMP-VL" USING PARM-DATOS-VALIDACION.
+008264     IF PARM-ES-VALIDO
+008265         MOVE "S" TO SW-EMPLEADO-VALIDO
+008266     ELSE
+008267         MOVE "N" TO SW-EMPLEADO-VALIDO
+008268         DISPLAY IDI-MSJ-NO-RECONOCIDO (IDX-IDIOMA)
+008269             LINE 16 POSITION 30 ERASE
+008270         DISPLAY IDI-MSJ-CONTINUAR (IDX-IDIOMA)
+008271             LINE 18 POSITION 30
+008272         ACCEPT UN-TECLA LINE 18 POSITION 65
+008273     END-IF.
+008274 2300-EXIT.
+008275     EXIT.
+008276
+
+008310******************************************************************
+008320*    2900-GRABAR-CHECKPOINT - MARCA LA SESION EN PROGRESO ANTES  *
+008330*    DE GRABAR LA BITACORA Y SALUDAR, PARA DETECTAR UNA          *
+008340*    INTERRUPCION SI EL KIOSCO SE CAE ANTES DE TERMINAR          *
+008350******************************************************************
+008360 2900-GRABAR-CHECKPOINT.
+008370     ACCEPT WS-FECHA FROM DATE YYYYMMDD.
+008380     ACCEPT WS-HORA FROM TIME.
+008390     MOVE "KIOSK01" TO CKP-CLAVE.
+008400     MOVE "I" TO CKP-ESTADO.
+008410     MOVE NOMBRE TO CKP-NOMBRE.
+008412     MOVE BADGE-NO TO CKP-BADGE.
+008414     MOVE DEPTO-CD TO CKP-DEPTO.
+008420     MOVE WS-FECHA TO CKP-FECHA.
+008430     MOVE WS-HORA TO CKP-HORA.
+008440     IF CKP-REGISTRO-EXISTE
+008450         REWRITE CKP-REGISTRO
+008460     ELSE
+008470         WRITE CKP-REGISTRO
+008480         MOVE "S" TO SW-CKP-EXISTE
+008490     END-IF.
+008500 2900-EXIT.
+008510     EXIT.
+
+008520******************************************************************
+008530*    3000-VERIFICAR-DUPLICADO - BUSCA UN INGRESO ANTERIOR DEL     *
+008540*    MISMO NOMBRE EN EL MISMO DIA Y LO MARCA COMO EXCEPCION       *
+008550******************************************************************
+008560 3000-VERIFICAR-DUPLICADO.
+008570     MOVE "N" TO SW-DUPLICADO.
+008580     MOVE "N" TO SW-FIN-BUSQUEDA-DUP.
+008590     MOVE WS-FECHA TO SGN-LOG-FECHA.
+008600     MOVE ZERO TO SGN-LOG-HORA.
+008610     START SGN-LOG-FILE KEY IS NOT LESS THAN SGN-LOG-KEY
+008620         INVALID KEY
+008630             MOVE "S" TO SW-FIN-BUSQUEDA-DUP
+008640     END-START.
+008650     PERFORM 3100-BUSCAR-DUPLICADO THRU 3100-EXIT
+008660         UNTIL FIN-BUSQUEDA-DUP OR ES-DUPLICADO.
+008670     IF ES-DUPLICADO
+008680         PERFORM 3900-REGISTRAR-EXCEPCION THRU 3900-EXIT
+008690     END-IF.
+008700 3000-EXIT.
+008710     EXIT.
+
+008720******************************************************************
+008730*    3100-BUSCAR-DUPLICADO                                       *
+008740******************************************************************
+008750 3100-BUSCAR-DUPLICADO.
+008760     READ SGN-LOG-FILE NEXT RECORD
+008770         AT END
+008780             MOVE "S" TO SW-FIN-BUSQUEDA-DUP
+008790         NOT AT END
+008800             IF SGN-LOG-FECHA NOT = WS-FECHA
+008810                 MOVE "S" TO SW-FIN-BUSQUEDA-DUP
+008820             ELSE
+008830                 IF SGN-LOG-NOMBRE = NOMBRE
+008840                     MOVE "S" TO SW-DUPLICADO
+008850                     MOVE SGN-LOG-HORA TO WS-HORA-ANTERIOR
+008860                 END-IF
+008870             END-IF
+008880     END-READ.
+008890 3100-EXIT.
+008900     EXIT.
+
+008910******************************************************************
+008920*    3900-REGISTRAR-EXCEPCION - GUARDA LA REPETICION PARA QUE EL  *
+008930*    SUPERVISOR DEL TURNO LA REVISE.  SI LA LLAVE (FECHA+HORA) YA *
+008935*    EXISTE, SE AVANZA LA HORA UN CENTESIMO Y SE REINTENTA        *
+008940******************************************************************
+008950 3900-REGISTRAR-EXCEPCION.
+008960     MOVE WS-FECHA TO EXC-FECHA.
+008970     MOVE WS-HORA TO EXC-HORA.
+008980     MOVE NOMBRE TO EXC-NOMBRE.
+008990     MOVE BADGE-NO TO EXC-BADGE.
+009000     MOVE DEPTO-CD TO EXC-DEPTO.
+009010     MOVE WS-HORA-ANTERIOR TO EXC-HORA-ANTERIOR.
+009012     PERFORM 3910-ESCRIBIR-EXCEPCION THRU 3910-EXIT
+009014         UNTIL NOT CLAVE-DUPLICADA.
+009030 3900-EXIT.
+009040     EXIT.
+
+009042******************************************************************
+009044*    3910-ESCRIBIR-EXCEPCION                                     *
+009046******************************************************************
+009048 3910-ESCRIBIR-EXCEPCION.
+009050     MOVE "N" TO SW-CLAVE-DUPLICADA.
+009052     WRITE EXC-REGISTRO
+009054         INVALID KEY
+009056             MOVE "S" TO SW-CLAVE-DUPLICADA
+009058             ADD 1 TO EXC-HORA
+009060     END-WRITE.
+009062 3910-EXIT.
+009064     EXIT.
+
+009070******************************************************************
+009080*    4000-GRABAR-BITACORA - REGISTRA EL INGRESO EN SGNLOG.  SI LA *
+009090*    LLAVE (FECHA+HORA) YA EXISTE, SE AVANZA LA HORA UN           *
+009095*    CENTESIMO Y SE REINTENTA                                    *
+009100******************************************************************
+009110 4000-GRABAR-BITACORA.
+009120     MOVE WS-FECHA TO SGN-LOG-FECHA.
+009130     MOVE WS-HORA TO SGN-LOG-HORA.
+009140     MOVE NOMBRE TO SGN-LOG-NOMBRE.
+009150     MOVE BADGE-NO TO SGN-LOG-BADGE.
+009160     MOVE DEPTO-CD TO SGN-LOG-DEPTO.
+009170     PERFORM 4010-ESCRIBIR-BITACORA THRU 4010-EXIT
+009180         UNTIL NOT CLAVE-DUPLICADA.
+009190 4000-EXIT.
+009200     EXIT.
+
+009210******************************************************************
+009220*    4010-ESCRIBIR-BITACORA                                      *
+009230******************************************************************
+009240 4010-ESCRIBIR-BITACORA.
+009250     MOVE "N" TO SW-CLAVE-DUPLICADA.
+009260     WRITE SGN-LOG-RECORD
+009270         INVALID KEY
+009280             MOVE "S" TO SW-CLAVE-DUPLICADA
+009290             ADD 1 TO SGN-LOG-HORA
+009300     END-WRITE.
+009310 4010-EXIT.
+009320     EXIT.
+009600
+009700******************************************************************
+009800*    5000-DESPLEGAR-SALUDO - SALUDA AL VISITANTE                 *
+009900******************************************************************
+010000 5000-DESPLEGAR-SALUDO.
+010100     DISPLAY IDI-MSJ-HOLA (IDX-IDIOMA) LINE 14 POSITION 30 ERASE.
+010200     DISPLAY NOMBRE LINE 14 POSITION 35.
+010300 5000-EXIT.
+010400     EXIT.
+010500
+010600******************************************************************
+010700*    9000-TERMINAR                                                *
+010800******************************************************************
+010900 9000-TERMINAR.
+010950     MOVE "C" TO CKP-ESTADO.
+010960     REWRITE CKP-REGISTRO.
+010970     CLOSE CHECKPOINT-FILE.
+010980     CLOSE EXCEPTION-FILE.
+011000     CLOSE SGN-LOG-FILE.
+011100     STOP RUN.
+011200 9000-EXIT.
+011300     EXIT.
+011400 END PROGRAM SRC-AMP-IO.
