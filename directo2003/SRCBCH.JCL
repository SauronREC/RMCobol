@@ -0,0 +1,23 @@
+//SRCBCH   JOB  (ACCTG),'BATCH SIGN-IN RECONCILE',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//*  SRCBCH.JCL                                                  *
+//*                                                               *
+//*  RUNS SRC-AMP-BC AGAINST THE END-OF-SHIFT TRANSACTION FILE    *
+//*  OF NAMES AND BADGES, VALIDATING AND LOGGING EACH ONE THE     *
+//*  SAME WAY THE INTERACTIVE KIOSK DOES, FOR THE HEADCOUNT       *
+//*  RECONCILIATION.                                              *
+//*                                                                *
+//*  MODIFICATION HISTORY.                                        *
+//*  2026-08-09  RSM  ORIGINAL.                                    *
+//*  2026-08-09  RSM  ADDED EMPMST/SGNRJT DD'S - SRC-AMP-BC CALLS  *
+//*                   SRC-AMP-VL FOR EVERY TRANSACTION, AND IT     *
+//*                   OPENS THOSE FILES.                           *
+//*--------------------------------------------------------------*
+//BCHSTEP  EXEC PGM=SRC-AMP-BC
+//STEPLIB  DD   DSN=PROD.SRCAMP.LOADLIB,DISP=SHR
+//TRNFILE  DD   DSN=PROD.SRCAMP.TRNFILE,DISP=SHR
+//SGNLOG   DD   DSN=PROD.SRCAMP.SGNLOG,DISP=SHR
+//SGNEXC   DD   DSN=PROD.SRCAMP.SGNEXC,DISP=SHR
+//EMPMST   DD   DSN=PROD.SRCAMP.EMPMST,DISP=SHR
+//SGNRJT   DD   DSN=PROD.SRCAMP.SGNRJT,DISP=SHR
+//SYSOUT   DD   SYSOUT=A
